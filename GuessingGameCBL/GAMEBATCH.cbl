@@ -0,0 +1,219 @@
+      ******************************************************************
+      * Author:Gary Cole
+      * Date:4/02/2018
+      * Purpose: Batch (no-ACCEPT) mode for the department contest.
+      *          Runs every player on PLAYER-ROSTER through a round
+      *          using their pre-supplied guesses off GUESS-SEQUENCE
+      *          and files the outcome straight to GAMESTATS, so a
+      *          whole roster can be submitted and walked away from
+      *          instead of run one player at a time at a terminal.
+      * Tectonics: cobc
+      * Modification History:
+      *   4/30/2018  GC   Batch rounds now update LEADERBOARD and log
+      *                    every guess to GUESS-AUDIT, same as the
+      *                    interactive game, so a contest run in batch
+      *                    still shows up on the leaderboard and is
+      *                    just as auditable.
+      *   5/07/2018  GC   350-PLAY-ROUND and 510-UPDATE-LEADERBOARD no
+      *                    longer GO TO their own -END label (that
+      *                    fell through into the next paragraph instead
+      *                    of returning, which aborted the whole roster
+      *                    the moment any player's guess list ran out
+      *                    before GB-MAX-TRIES or any player's first
+      *                    leaderboard win was recorded). GAMESTATS-FILE
+      *                    access mode changed to DYNAMIC so back-to-
+      *                    back roster entries finishing in the same
+      *                    timestamp hundredth can no longer violate
+      *                    the ascending-key WRITE order and drop a
+      *                    player's record.
+      *   5/14/2018  GC   500-SAVE-GAMESTAT now populates the new
+      *                    GS-RESULT field from GB-RESULT-SWITCH so
+      *                    GAMERPT can tell a loss apart from a win.
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMEBATCH.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "PLAYERS.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ROSTER-STATUS.
+           SELECT GUESS-FILE ASSIGN TO "GUESSES.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS GUESS-STATUS.
+           SELECT GAMESTATS-FILE ASSIGN TO "GAMESTAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GS-TIMESTAMP
+               FILE STATUS IS GAMESTATS-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LB-KEY
+               FILE STATUS IS LEADERBOARD-STATUS.
+           SELECT GUESS-AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY ROSTREC.
+       FD  GUESS-FILE.
+           COPY GUESSREC.
+       FD  GAMESTATS-FILE.
+           COPY GAMESTAT.
+       FD  LEADERBOARD-FILE.
+           COPY LEADREC.
+       FD  GUESS-AUDIT-FILE.
+           COPY AUDITREC.
+       WORKING-STORAGE SECTION.
+       01 ROSTER-STATUS PIC X(2) VALUE "00".
+       01 GUESS-STATUS PIC X(2) VALUE "00".
+       01 GAMESTATS-STATUS PIC X(2) VALUE "00".
+       01 LEADERBOARD-STATUS PIC X(2) VALUE "00".
+       01 AUDIT-STATUS PIC X(2) VALUE "00".
+       01 ROSTER-EOF-SWITCH PIC X(1) VALUE "N".
+           88 ROSTER-END-OF-FILE VALUE "Y".
+       01 GUESS-EOF-SWITCH PIC X(1) VALUE "N".
+           88 GUESS-END-OF-FILE VALUE "Y".
+       01 ROUND-DONE-SWITCH PIC X(1) VALUE "N".
+           88 ROUND-DONE VALUE "Y".
+       01 CURRENT-PLAYER-ID PIC X(10).
+       01 GB-LOWERNUM PIC 9(05) VALUE 1.
+       01 GB-UPPERNUM PIC 9(05) VALUE 0.
+       01 GB-TARGET PIC 9(05) VALUE 0.
+       01 GB-TRIES PIC 9(05) VALUE 0.
+       01 GB-MAX-TRIES PIC 9(05) VALUE 10.
+       01 GB-GUESS-VALUE PIC 9(05) VALUE 0.
+       01 GB-RANDOM-SEED PIC 9(08) COMP.
+       01 GB-RESULT-SWITCH PIC X(1) VALUE "W".
+           88 GB-GAME-WON VALUE "W".
+           88 GB-GAME-LOST VALUE "L".
+       01 LB-NEW-ENTRY-SWITCH PIC X(01) VALUE "N".
+           88 LB-NEW-ENTRY VALUE "Y".
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 150-INITIALIZE.
+           PERFORM 200-READ-ROSTER.
+           PERFORM 300-PLAYER-LOOP UNTIL ROSTER-END-OF-FILE.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+       100-END.
+       150-INITIALIZE.
+           OPEN INPUT ROSTER-FILE.
+           OPEN INPUT GUESS-FILE.
+           OPEN I-O GAMESTATS-FILE.
+           IF GAMESTATS-STATUS = "35" THEN
+              OPEN OUTPUT GAMESTATS-FILE.
+           OPEN I-O LEADERBOARD-FILE.
+           IF LEADERBOARD-STATUS = "35" THEN
+              OPEN OUTPUT LEADERBOARD-FILE
+              CLOSE LEADERBOARD-FILE
+              OPEN I-O LEADERBOARD-FILE.
+           OPEN EXTEND GUESS-AUDIT-FILE.
+           PERFORM 250-READ-GUESS.
+       150-END.
+       200-READ-ROSTER.
+           READ ROSTER-FILE
+               AT END
+                   SET ROSTER-END-OF-FILE TO TRUE.
+       200-END.
+       250-READ-GUESS.
+           READ GUESS-FILE
+               AT END
+                   SET GUESS-END-OF-FILE TO TRUE.
+       250-END.
+       300-PLAYER-LOOP.
+           MOVE RO-PLAYER-ID TO CURRENT-PLAYER-ID.
+           MOVE RO-UPPERNUM TO GB-UPPERNUM.
+           MOVE 0 TO GB-TRIES.
+           SET GB-GAME-WON TO TRUE.
+           MOVE "N" TO ROUND-DONE-SWITCH.
+           ACCEPT GB-RANDOM-SEED FROM TIME.
+           COMPUTE GB-TARGET = FUNCTION RANDOM(GB-RANDOM-SEED)
+               * (GB-UPPERNUM - GB-LOWERNUM + 1) + GB-LOWERNUM.
+           PERFORM 350-PLAY-ROUND UNTIL ROUND-DONE.
+           PERFORM 500-SAVE-GAMESTAT.
+           PERFORM 200-READ-ROSTER.
+       300-END.
+       350-PLAY-ROUND.
+           IF GUESS-END-OF-FILE
+               OR GQ-PLAYER-ID NOT = CURRENT-PLAYER-ID THEN
+              SET GB-GAME-LOST TO TRUE
+              SET ROUND-DONE TO TRUE
+           ELSE
+              ADD 1 TO GB-TRIES
+              MOVE GQ-GUESS-VALUE TO GB-GUESS-VALUE
+              PERFORM 250-READ-GUESS
+              IF GB-GUESS-VALUE = GB-TARGET THEN
+                 SET ROUND-DONE TO TRUE
+              ELSE
+                 IF GB-TRIES >= GB-MAX-TRIES THEN
+                    SET GB-GAME-LOST TO TRUE
+                    SET ROUND-DONE TO TRUE
+                 END-IF
+              END-IF
+              PERFORM 355-LOG-GUESS.
+       350-END.
+       355-LOG-GUESS.
+           MOVE CURRENT-PLAYER-ID TO AU-PLAYER-ID.
+           MOVE GB-TRIES TO AU-GUESS-NUM.
+           MOVE GB-GUESS-VALUE TO AU-GUESS-VALUE.
+           MOVE GB-TARGET TO AU-TARGET.
+           IF GB-GUESS-VALUE = GB-TARGET THEN
+              SET AU-VERDICT-CORRECT TO TRUE
+           ELSE
+              IF GB-GUESS-VALUE < GB-TARGET THEN
+                 SET AU-VERDICT-LOW TO TRUE
+              ELSE
+                 SET AU-VERDICT-HIGH TO TRUE.
+           WRITE AUDIT-RECORD.
+       355-END.
+       500-SAVE-GAMESTAT.
+           ACCEPT GS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT GS-TS-TIME FROM TIME.
+           MOVE CURRENT-PLAYER-ID TO GS-PLAYER-ID.
+           MOVE GB-LOWERNUM TO GS-LOWERNUM.
+           MOVE GB-UPPERNUM TO GS-UPPERNUM.
+           MOVE GB-TARGET TO GS-TARGET.
+           MOVE GB-TRIES TO GS-TRIES.
+           MOVE GB-RESULT-SWITCH TO GS-RESULT.
+           WRITE GAMESTAT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING - GAMESTATS RECORD NOT SAVED FOR "
+                           CURRENT-PLAYER-ID ", STATUS="
+                           GAMESTATS-STATUS.
+           IF GB-GAME-WON THEN
+              DISPLAY CURRENT-PLAYER-ID " WON IN " GB-TRIES " TRIES"
+              PERFORM 510-UPDATE-LEADERBOARD
+           ELSE
+              DISPLAY CURRENT-PLAYER-ID " LOST - NUMBER WAS "
+                      GB-TARGET.
+       500-END.
+       510-UPDATE-LEADERBOARD.
+           MOVE CURRENT-PLAYER-ID TO LB-PLAYER-ID.
+           MOVE GB-UPPERNUM TO LB-UPPERNUM.
+           MOVE "N" TO LB-NEW-ENTRY-SWITCH.
+           READ LEADERBOARD-FILE
+               INVALID KEY
+                   MOVE "Y" TO LB-NEW-ENTRY-SWITCH.
+           IF LB-NEW-ENTRY THEN
+              MOVE GB-TRIES TO LB-BEST-TRIES
+              ACCEPT LB-BEST-DATE FROM DATE YYYYMMDD
+              WRITE LEADER-RECORD
+           ELSE
+              IF GB-TRIES < LB-BEST-TRIES THEN
+                 MOVE GB-TRIES TO LB-BEST-TRIES
+                 ACCEPT LB-BEST-DATE FROM DATE YYYYMMDD
+                 REWRITE LEADER-RECORD
+                 DISPLAY "NEW PERSONAL BEST FOR " CURRENT-PLAYER-ID
+                         " UNDER UPPER LIMIT " GB-UPPERNUM "!".
+       510-END.
+       900-TERMINATE.
+           CLOSE ROSTER-FILE.
+           CLOSE GUESS-FILE.
+           CLOSE GAMESTATS-FILE.
+           CLOSE LEADERBOARD-FILE.
+           CLOSE GUESS-AUDIT-FILE.
+       900-END.
+       END PROGRAM GAMEBATCH.
