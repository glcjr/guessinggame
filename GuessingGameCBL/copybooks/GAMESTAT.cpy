@@ -0,0 +1,24 @@
+      ******************************************************************
+      * Copybook: GAMESTAT
+      * Purpose : Record layout for the GAMESTATS history file - one
+      *           record per completed round of GuessingGameCBL.
+      * History :
+      *   3/18/2018  GC   Original layout.
+      *   4/30/2018  GC   Added GS-PLAYER-ID to the key so two rounds
+      *                    finishing in the same timestamp hundredth
+      *                    (batch mode) don't collide and drop a
+      *                    record.
+      *   5/14/2018  GC   Added GS-RESULT so losses (request 002) can
+      *                    be told apart from wins when GAMERPT sums
+      *                    up TRIES - a loss isn't a slow win.
+      ******************************************************************
+       01  GAMESTAT-RECORD.
+           05  GS-TIMESTAMP.
+               10  GS-TS-DATE        PIC 9(08).
+               10  GS-TS-TIME        PIC 9(08).
+               10  GS-PLAYER-ID      PIC X(10).
+           05  GS-LOWERNUM           PIC 9(05).
+           05  GS-UPPERNUM           PIC 9(05).
+           05  GS-TARGET             PIC 9(05).
+           05  GS-TRIES              PIC 9(05).
+           05  GS-RESULT             PIC X(01).
