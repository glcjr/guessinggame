@@ -0,0 +1,16 @@
+      ******************************************************************
+      * Copybook: CHKPTREC
+      * Purpose : Record layout for the RESTART checkpoint file - the
+      *           in-progress round's state, rewritten after every
+      *           guess so a dropped terminal/abend doesn't cost the
+      *           player their TRIES count.
+      * History :
+      *   4/23/2018  GC   Original layout.
+      ******************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-PLAYER-ID          PIC X(10).
+           05  CK-LOWERNUM           PIC 9(05).
+           05  CK-UPPERNUM           PIC 9(05).
+           05  CK-TARGET             PIC 9(05).
+           05  CK-TRIES              PIC 9(05).
+           05  CK-MAX-TRIES          PIC 9(05).
