@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: ROSTREC
+      * Purpose : Record layout for the PLAYER-ROSTER batch input file
+      *           - one record per contest player, giving the upper
+      *           limit their round should be played under.
+      * History :
+      *   4/02/2018  GC   Original layout.
+      ******************************************************************
+       01  ROSTER-RECORD.
+           05  RO-PLAYER-ID          PIC X(10).
+           05  RO-UPPERNUM           PIC 9(05).
