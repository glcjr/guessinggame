@@ -0,0 +1,18 @@
+      ******************************************************************
+      * Copybook: LEADREC
+      * Purpose : Record layout for the LEADERBOARD file - one record
+      *           per player per UPPERNUM range, holding their best
+      *           (fewest-tries) win under that range.
+      * History :
+      *   4/09/2018  GC   Original layout.
+      *   4/30/2018  GC   Keyed by PLAYER-ID + UPPERNUM instead of
+      *                    PLAYER-ID alone, so a best game under one
+      *                    range no longer blocks a genuinely better
+      *                    game under a different range.
+      ******************************************************************
+       01  LEADER-RECORD.
+           05  LB-KEY.
+               10  LB-PLAYER-ID      PIC X(10).
+               10  LB-UPPERNUM       PIC 9(05).
+           05  LB-BEST-TRIES         PIC 9(05).
+           05  LB-BEST-DATE          PIC 9(08).
