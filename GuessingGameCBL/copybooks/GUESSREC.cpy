@@ -0,0 +1,11 @@
+      ******************************************************************
+      * Copybook: GUESSREC
+      * Purpose : Record layout for the GUESS-SEQUENCE batch input file
+      *           - one record per guess, in the order it is to be
+      *           played, grouped by the player it belongs to.
+      * History :
+      *   4/02/2018  GC   Original layout.
+      ******************************************************************
+       01  GUESS-SEQ-RECORD.
+           05  GQ-PLAYER-ID          PIC X(10).
+           05  GQ-GUESS-VALUE        PIC 9(05).
