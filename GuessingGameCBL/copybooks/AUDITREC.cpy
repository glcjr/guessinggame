@@ -0,0 +1,17 @@
+      ******************************************************************
+      * Copybook: AUDITREC
+      * Purpose : Record layout for the GUESS-AUDIT log - one record
+      *           per guess, written as it happens, so a round can be
+      *           reconstructed guess-by-guess if it's ever disputed.
+      * History :
+      *   4/16/2018  GC   Original layout.
+      ******************************************************************
+       01  AUDIT-RECORD.
+           05  AU-PLAYER-ID          PIC X(10).
+           05  AU-GUESS-NUM          PIC 9(05).
+           05  AU-GUESS-VALUE        PIC 9(05).
+           05  AU-TARGET             PIC 9(05).
+           05  AU-VERDICT            PIC X(01).
+               88  AU-VERDICT-LOW      VALUE "L".
+               88  AU-VERDICT-HIGH     VALUE "H".
+               88  AU-VERDICT-CORRECT  VALUE "C".
