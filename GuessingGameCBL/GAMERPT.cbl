@@ -0,0 +1,186 @@
+      ******************************************************************
+      * Author:Gary Cole
+      * Date:3/18/2018
+      * Purpose: Daily activity report over the GAMESTATS history file.
+      *          Run at end-of-day / overnight to print a summary of
+      *          the day's GuessingGameCBL play instead of hand
+      *          counting TRIES off the screen.
+      * Tectonics: cobc
+      * Modification History:
+      *   5/07/2018  GC   400-POST-RANGE-TABLE and 700-PRINT-REPORT no
+      *                    longer GO TO their own -END label (that fell
+      *                    through into the next paragraph instead of
+      *                    returning - a full range table abandoned the
+      *                    accumulation loop early and jumped straight
+      *                    into printing a truncated report, and an
+      *                    empty GAMESTATS file fell through into
+      *                    750-PRINT-RANGE-LINE with an out-of-bounds
+      *                    subscript and a division by zero).
+      *   5/14/2018  GC   Report was summing the entire lifetime of
+      *                    GAMESTATS instead of one day's play - added
+      *                    RPT-TODAY (ACCEPT FROM DATE) and a GS-TS-DATE
+      *                    filter in 300-ACCUMULATE-LOOP. Losses were
+      *                    also being blended into the win averages;
+      *                    350-ACCUMULATE-RECORD now splits on the new
+      *                    GS-RESULT field, and 700-PRINT-REPORT shows
+      *                    games played/won/lost with average/best/
+      *                    worst/range breakout computed over wins only
+      *                    (guarded against a zero-win day).
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GAMERPT.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMESTATS-FILE ASSIGN TO "GAMESTAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS GS-TIMESTAMP
+               FILE STATUS IS GAMESTATS-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  GAMESTATS-FILE.
+           COPY GAMESTAT.
+       WORKING-STORAGE SECTION.
+       01 GAMESTATS-STATUS PIC X(2) VALUE "00".
+       01 RPT-EOF-SWITCH PIC X(1) VALUE "N".
+           88 RPT-END-OF-FILE VALUE "Y".
+       01 RPT-TODAY PIC 9(08) VALUE 0.
+       01 RPT-GAMES-PLAYED PIC 9(07) VALUE 0.
+       01 RPT-GAMES-WON PIC 9(07) VALUE 0.
+       01 RPT-GAMES-LOST PIC 9(07) VALUE 0.
+       01 RPT-TRIES-TOTAL PIC 9(09) VALUE 0.
+       01 RPT-AVERAGE-TRIES PIC 9(05)V99 VALUE 0.
+       01 RPT-BEST-TRIES PIC 9(05) VALUE 99999.
+       01 RPT-BEST-UPPERNUM PIC 9(05) VALUE 0.
+       01 RPT-BEST-TARGET PIC 9(05) VALUE 0.
+       01 RPT-WORST-TRIES PIC 9(05) VALUE 0.
+       01 RPT-WORST-UPPERNUM PIC 9(05) VALUE 0.
+       01 RPT-WORST-TARGET PIC 9(05) VALUE 0.
+       01 RPT-RANGE-COUNT PIC 9(03) VALUE 0.
+       01 RPT-RANGE-TABLE.
+           05 RPT-RANGE-ENTRY OCCURS 50 TIMES.
+               10 RPT-RANGE-UPPERNUM PIC 9(05) VALUE 0.
+               10 RPT-RANGE-GAMES PIC 9(05) VALUE 0.
+               10 RPT-RANGE-TRIES-TOTAL PIC 9(07) VALUE 0.
+       01 RPT-RANGE-AVG PIC 9(05)V99 VALUE 0.
+       01 RPT-SUB PIC 9(03) VALUE 0.
+       01 RPT-FOUND-SWITCH PIC X(1) VALUE "N".
+           88 RPT-SLOT-FOUND VALUE "Y".
+       PROCEDURE DIVISION.
+       100-MAIN-PROCEDURE.
+           PERFORM 150-INITIALIZE.
+           PERFORM 200-READ-GAMESTAT.
+           PERFORM 300-ACCUMULATE-LOOP UNTIL RPT-END-OF-FILE.
+           PERFORM 700-PRINT-REPORT.
+           PERFORM 900-TERMINATE.
+           STOP RUN.
+       100-END.
+       150-INITIALIZE.
+           ACCEPT RPT-TODAY FROM DATE YYYYMMDD.
+           OPEN INPUT GAMESTATS-FILE.
+           IF GAMESTATS-STATUS NOT = "00"
+               DISPLAY "UNABLE TO OPEN GAMESTATS FILE, STATUS="
+                       GAMESTATS-STATUS
+               STOP RUN.
+       150-END.
+       200-READ-GAMESTAT.
+           READ GAMESTATS-FILE NEXT RECORD
+               AT END
+                   SET RPT-END-OF-FILE TO TRUE.
+       200-END.
+       300-ACCUMULATE-LOOP.
+           IF GS-TS-DATE = RPT-TODAY THEN
+              PERFORM 350-ACCUMULATE-RECORD.
+           PERFORM 200-READ-GAMESTAT.
+       300-END.
+       350-ACCUMULATE-RECORD.
+           ADD 1 TO RPT-GAMES-PLAYED.
+           IF GS-RESULT = "L" THEN
+              ADD 1 TO RPT-GAMES-LOST
+           ELSE
+              ADD 1 TO RPT-GAMES-WON
+              ADD GS-TRIES TO RPT-TRIES-TOTAL
+              IF GS-TRIES < RPT-BEST-TRIES THEN
+                 MOVE GS-TRIES TO RPT-BEST-TRIES
+                 MOVE GS-UPPERNUM TO RPT-BEST-UPPERNUM
+                 MOVE GS-TARGET TO RPT-BEST-TARGET
+              END-IF
+              IF GS-TRIES > RPT-WORST-TRIES THEN
+                 MOVE GS-TRIES TO RPT-WORST-TRIES
+                 MOVE GS-UPPERNUM TO RPT-WORST-UPPERNUM
+                 MOVE GS-TARGET TO RPT-WORST-TARGET
+              END-IF
+              PERFORM 400-POST-RANGE-TABLE.
+       350-END.
+       400-POST-RANGE-TABLE.
+           MOVE "N" TO RPT-FOUND-SWITCH.
+           MOVE 1 TO RPT-SUB.
+           PERFORM 420-FIND-RANGE-SLOT UNTIL RPT-SLOT-FOUND
+               OR RPT-SUB > RPT-RANGE-COUNT.
+           IF NOT RPT-SLOT-FOUND THEN
+              IF RPT-RANGE-COUNT < 50 THEN
+                 ADD 1 TO RPT-RANGE-COUNT
+                 MOVE RPT-RANGE-COUNT TO RPT-SUB
+                 SET RPT-SLOT-FOUND TO TRUE
+                 MOVE GS-UPPERNUM TO RPT-RANGE-UPPERNUM(RPT-SUB)
+              ELSE
+                 DISPLAY "WARNING - RANGE TABLE FULL, UPPERNUM "
+                         GS-UPPERNUM " NOT BROKEN OUT SEPARATELY"
+              END-IF
+           END-IF.
+           IF RPT-SLOT-FOUND THEN
+              ADD 1 TO RPT-RANGE-GAMES(RPT-SUB)
+              ADD GS-TRIES TO RPT-RANGE-TRIES-TOTAL(RPT-SUB).
+       400-END.
+       420-FIND-RANGE-SLOT.
+           IF RPT-RANGE-UPPERNUM(RPT-SUB) = GS-UPPERNUM
+               SET RPT-SLOT-FOUND TO TRUE
+           ELSE
+               ADD 1 TO RPT-SUB.
+       420-END.
+       700-PRINT-REPORT.
+           DISPLAY "================================================".
+           DISPLAY "        GUESSINGGAMECBL - DAILY ACTIVITY REPORT".
+           DISPLAY "REPORT DATE ........: " RPT-TODAY.
+           DISPLAY "================================================".
+           IF RPT-GAMES-PLAYED = 0 THEN
+              DISPLAY "NO GAMES FOUND IN GAMESTATS FILE FOR THIS DATE."
+           ELSE
+              DISPLAY "GAMES PLAYED .......: " RPT-GAMES-PLAYED
+              DISPLAY "GAMES WON ..........: " RPT-GAMES-WON
+              DISPLAY "GAMES LOST .........: " RPT-GAMES-LOST
+              IF RPT-GAMES-WON = 0 THEN
+                 DISPLAY "NO WINS TODAY - AVERAGE/BEST/WORST N/A."
+              ELSE
+                 COMPUTE RPT-AVERAGE-TRIES
+                     ROUNDED = RPT-TRIES-TOTAL / RPT-GAMES-WON
+                 DISPLAY "AVERAGE TRIES (WINS): " RPT-AVERAGE-TRIES
+                 DISPLAY "BEST GAME ..........: " RPT-BEST-TRIES
+                         " TRIES (UPPER LIMIT " RPT-BEST-UPPERNUM
+                         ", TARGET " RPT-BEST-TARGET ")"
+                 DISPLAY "WORST GAME .........: " RPT-WORST-TRIES
+                         " TRIES (UPPER LIMIT " RPT-WORST-UPPERNUM
+                         ", TARGET " RPT-WORST-TARGET ")"
+                 DISPLAY "----------------------------------------"
+                 DISPLAY "BREAKOUT BY UPPER-LIMIT RANGE (WINS ONLY)"
+                 DISPLAY "----------------------------------------"
+                 MOVE 1 TO RPT-SUB
+                 PERFORM 750-PRINT-RANGE-LINE
+                     UNTIL RPT-SUB > RPT-RANGE-COUNT
+              END-IF
+           END-IF.
+       700-END.
+       750-PRINT-RANGE-LINE.
+           COMPUTE RPT-RANGE-AVG ROUNDED =
+               RPT-RANGE-TRIES-TOTAL(RPT-SUB)
+               / RPT-RANGE-GAMES(RPT-SUB).
+           DISPLAY "  UPPER LIMIT " RPT-RANGE-UPPERNUM(RPT-SUB)
+                   " - GAMES: " RPT-RANGE-GAMES(RPT-SUB)
+                   " AVG TRIES: " RPT-RANGE-AVG.
+           ADD 1 TO RPT-SUB.
+       750-END.
+       900-TERMINATE.
+           CLOSE GAMESTATS-FILE.
+       900-END.
+       END PROGRAM GAMERPT.
