@@ -3,11 +3,72 @@
       * Date:3/10/2018
       * Purpose: Playing with Cobol
       * Tectonics: cobc
+      * Modification History:
+      *   3/18/2018  GC   Write a GAMESTATS history record for every
+      *                    completed round instead of discarding TRIES.
+      *   3/19/2018  GC   Added MAX-TRIES limit and a losing outcome.
+      *   3/19/2018  GC   Validate UPPERNUM/GUESS input instead of
+      *                    trusting a bare ACCEPT.
+      *   3/20/2018  GC   TARGET is now seeded from TIME and no longer
+      *                    derived from GUESS.
+      *   4/09/2018  GC   Added a PLAYER-ID and a LEADERBOARD file that
+      *                    tracks each player's best (fewest-tries) win.
+      *   4/16/2018  GC   Log every individual guess to GUESS-AUDIT.
+      *   4/23/2018  GC   Checkpoint the in-progress round to RESTART
+      *                    after every guess and offer to resume it.
+      *   5/07/2018  GC   060-CHECK-RESTART now saves the checkpoint
+      *                    READ's status before CLOSE resets it, so an
+      *                    empty RESTART.DAT (the normal post-game
+      *                    state) no longer triggers a false resume
+      *                    prompt on the next run.
+      *                    520-UPDATE-LEADERBOARD no longer GO TOs its
+      *                    own -END label for a first-time leaderboard
+      *                    entry, which was falling through into
+      *                    600-GOODBYE and ending the session after a
+      *                    player's first win.
+      *                    GAMESTATS-FILE access mode changed to
+      *                    DYNAMIC so a WRITE is no longer required to
+      *                    present ascending keys.
+      *   5/14/2018  GC   400-PERFOMPROCESS now checks TRIES against
+      *                    MAX-TRIES before incrementing instead of
+      *                    after, so a loss is saved (and checkpointed)
+      *                    with TRIES equal to the guesses actually
+      *                    taken instead of one more than that.
+      *                    510-SAVE-GAMESTAT now populates the new
+      *                    GS-RESULT field from RESULT-SWITCH so GAMERPT
+      *                    can tell a loss apart from a win.
       ******************************************************************
        IDENTIFICATION DIVISION.
        PROGRAM-ID. GuessingGameCBL.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT GAMESTATS-FILE ASSIGN TO "GAMESTAT.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GS-TIMESTAMP
+               FILE STATUS IS GAMESTATS-STATUS.
+           SELECT LEADERBOARD-FILE ASSIGN TO "LEADER.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS LB-KEY
+               FILE STATUS IS LEADERBOARD-STATUS.
+           SELECT GUESS-AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS AUDIT-STATUS.
+           SELECT RESTART-FILE ASSIGN TO "RESTART.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS RESTART-STATUS.
        DATA DIVISION.
        FILE SECTION.
+       FD  GAMESTATS-FILE.
+           COPY GAMESTAT.
+       FD  LEADERBOARD-FILE.
+           COPY LEADREC.
+       FD  GUESS-AUDIT-FILE.
+           COPY AUDITREC.
+       FD  RESTART-FILE.
+           COPY CHKPTREC.
        WORKING-STORAGE SECTION.
        01 TRIES PIC 99999 VALUE 0.
        01 LOWERNUM PIC 99999 VALUE 1.
@@ -15,41 +76,235 @@
        01 TARGET PIC 99999.
        01 GUESS PIC 99999.
        01 CHOICE PIC X(1) VALUE 'Y'.
+       01 PLAYER-ID PIC X(10).
+       01 GAMESTATS-STATUS PIC X(2) VALUE "00".
+       01 LEADERBOARD-STATUS PIC X(2) VALUE "00".
+       01 AUDIT-STATUS PIC X(2) VALUE "00".
+       01 RESTART-STATUS PIC X(2) VALUE "00".
+       01 RESTART-READ-STATUS PIC X(2) VALUE "00".
+       01 RESUME-SWITCH PIC X(1) VALUE "N".
+           88 RESUMING VALUE "Y".
+       01 MAX-TRIES PIC 99999 VALUE 10.
+       01 RESULT-SWITCH PIC X(1) VALUE "W".
+           88 GAME-WON VALUE "W".
+           88 GAME-LOST VALUE "L".
+       01 UPPER-INPUT PIC X(05).
+       01 GUESS-INPUT PIC X(05).
+       01 RANDOM-SEED PIC 9(08) COMP.
+       01 DIFFICULTY-CHOICE PIC X(01).
+       01 DIFF-SUB PIC 9(02) VALUE 0.
+       01 DIFF-FOUND-SWITCH PIC X(01) VALUE "N".
+           88 DIFF-FOUND VALUE "Y".
+       01 LB-NEW-ENTRY-SWITCH PIC X(01) VALUE "N".
+           88 LB-NEW-ENTRY VALUE "Y".
+       01 DIFF-TABLE.
+           05 DIFF-ENTRY OCCURS 3 TIMES.
+               10 DIFF-CODE PIC X(01).
+               10 DIFF-LOW PIC 9(05).
+               10 DIFF-HIGH PIC 9(05).
+               10 DIFF-MAXTRIES PIC 9(05).
        PROCEDURE DIVISION.
+       050-INITIALIZE.
+           OPEN I-O GAMESTATS-FILE.
+           IF GAMESTATS-STATUS = "35" THEN
+              OPEN OUTPUT GAMESTATS-FILE.
+           OPEN I-O LEADERBOARD-FILE.
+           IF LEADERBOARD-STATUS = "35" THEN
+              OPEN OUTPUT LEADERBOARD-FILE
+              CLOSE LEADERBOARD-FILE
+              OPEN I-O LEADERBOARD-FILE.
+           OPEN EXTEND GUESS-AUDIT-FILE.
+           PERFORM 055-INIT-DIFFTABLE.
+           PERFORM 060-CHECK-RESTART.
+           GO TO 100-MAIN-PROCEDURE.
+       050-END.
+       060-CHECK-RESTART.
+           OPEN INPUT RESTART-FILE.
+           IF RESTART-STATUS = "00" THEN
+              READ RESTART-FILE
+                  AT END
+                      CONTINUE
+              END-READ
+              MOVE RESTART-STATUS TO RESTART-READ-STATUS
+              CLOSE RESTART-FILE
+              IF RESTART-READ-STATUS = "00" THEN
+                 PERFORM 065-OFFER-RESUME
+              ELSE
+                 PERFORM 070-CLEAR-CHECKPOINT
+           ELSE
+              MOVE "00" TO RESTART-STATUS.
+       060-END.
+       065-OFFER-RESUME.
+           DISPLAY "A SAVED ROUND WAS FOUND FOR PLAYER "
+                   CK-PLAYER-ID " (" CK-TRIES " TRIES SO FAR).".
+           DISPLAY "RESUME THAT ROUND? (Y/N)".
+           ACCEPT CHOICE.
+           MOVE FUNCTION UPPER-CASE(CHOICE) TO CHOICE.
+           IF CHOICE = "Y" THEN
+              MOVE CK-PLAYER-ID TO PLAYER-ID
+              MOVE CK-LOWERNUM TO LOWERNUM
+              MOVE CK-UPPERNUM TO UPPERNUM
+              MOVE CK-TARGET TO TARGET
+              MOVE CK-TRIES TO TRIES
+              MOVE CK-MAX-TRIES TO MAX-TRIES
+              SET RESUMING TO TRUE
+           ELSE
+              PERFORM 070-CLEAR-CHECKPOINT.
+       065-END.
+       070-CLEAR-CHECKPOINT.
+           OPEN OUTPUT RESTART-FILE.
+           CLOSE RESTART-FILE.
+       070-END.
+       055-INIT-DIFFTABLE.
+           MOVE "E" TO DIFF-CODE(1).
+           MOVE 1 TO DIFF-LOW(1).
+           MOVE 10 TO DIFF-HIGH(1).
+           MOVE 10 TO DIFF-MAXTRIES(1).
+           MOVE "M" TO DIFF-CODE(2).
+           MOVE 1 TO DIFF-LOW(2).
+           MOVE 50 TO DIFF-HIGH(2).
+           MOVE 8 TO DIFF-MAXTRIES(2).
+           MOVE "H" TO DIFF-CODE(3).
+           MOVE 1 TO DIFF-LOW(3).
+           MOVE 100 TO DIFF-HIGH(3).
+           MOVE 6 TO DIFF-MAXTRIES(3).
+       055-END.
        100-MAIN-PROCEDURE.
-           SET TRIES TO 0.
-            PERFORM 110-GETUPPER.
-            COMPUTE TARGET = FUNCTION RANDOM * UPPERNUM + LOWERNUM.
-            COMPUTE GUESS = TARGET + LOWERNUM.
-            PERFORM 400-PERFOMPROCESS.
+           IF RESUMING THEN
+              MOVE "N" TO RESUME-SWITCH
+              PERFORM 200-GETGUESS
+              PERFORM 300-PROCESSGUESS
+           ELSE
+              SET TRIES TO 0
+              SET GAME-WON TO TRUE
+              PERFORM 105-GETPLAYERID
+              PERFORM 120-SELECT-DIFFICULTY
+              ACCEPT RANDOM-SEED FROM TIME
+              COMPUTE TARGET = FUNCTION RANDOM(RANDOM-SEED)
+                  * (UPPERNUM - LOWERNUM + 1) + LOWERNUM
+              PERFORM 400-PERFOMPROCESS.
             STOP RUN.
+       105-GETPLAYERID.
+           DISPLAY "ENTER YOUR PLAYER ID:".
+           ACCEPT PLAYER-ID.
+           IF PLAYER-ID = SPACES THEN
+              DISPLAY "PLAYER ID CANNOT BE BLANK. TRY AGAIN."
+              GO TO 105-GETPLAYERID.
+       105-END.
+       120-SELECT-DIFFICULTY.
+           DISPLAY "SELECT DIFFICULTY - (E)ASY (M)EDIUM (H)ARD "
+                   "OR (C)USTOM:".
+           ACCEPT DIFFICULTY-CHOICE.
+           MOVE FUNCTION UPPER-CASE(DIFFICULTY-CHOICE)
+               TO DIFFICULTY-CHOICE.
+           IF DIFFICULTY-CHOICE = "C" THEN
+              MOVE 10 TO MAX-TRIES
+              PERFORM 110-GETUPPER
+           ELSE
+              MOVE 1 TO DIFF-SUB
+              MOVE "N" TO DIFF-FOUND-SWITCH
+              PERFORM 125-FIND-DIFFICULTY UNTIL DIFF-FOUND
+                  OR DIFF-SUB > 3
+              IF NOT DIFF-FOUND THEN
+                 DISPLAY "INVALID DIFFICULTY CODE. TRY AGAIN."
+                 GO TO 120-SELECT-DIFFICULTY
+              ELSE
+                 MOVE DIFF-LOW(DIFF-SUB) TO LOWERNUM
+                 MOVE DIFF-HIGH(DIFF-SUB) TO UPPERNUM
+                 MOVE DIFF-MAXTRIES(DIFF-SUB) TO MAX-TRIES.
+       120-END.
+       125-FIND-DIFFICULTY.
+           IF DIFF-CODE(DIFF-SUB) = DIFFICULTY-CHOICE THEN
+              SET DIFF-FOUND TO TRUE
+           ELSE
+              ADD 1 TO DIFF-SUB.
+       125-END.
        110-GETUPPER.
              DISPLAY "ENTER UPPER LIMIT FOR NUMER".
-            ACCEPT UPPERNUM.
+            ACCEPT UPPER-INPUT.
+            IF FUNCTION TRIM(UPPER-INPUT) IS NOT NUMERIC THEN
+               DISPLAY "INVALID ENTRY - NUMBERS ONLY. TRY AGAIN."
+               GO TO 110-GETUPPER.
+            MOVE UPPER-INPUT TO UPPERNUM.
+            IF UPPERNUM = 0 THEN
+               DISPLAY "UPPER LIMIT MUST BE GREATER THAN ZERO. "
+                       "TRY AGAIN."
+               GO TO 110-GETUPPER.
+            IF UPPERNUM <= LOWERNUM THEN
+               DISPLAY "UPPER LIMIT MUST BE GREATER THAN LOWER "
+                       "LIMIT " LOWERNUM ". TRY AGAIN."
+               GO TO 110-GETUPPER.
        110-END.
        200-GETGUESS.
            DISPLAY "ENTER YOUR GUESS:".
-           ACCEPT GUESS.
+           ACCEPT GUESS-INPUT.
+           IF FUNCTION TRIM(GUESS-INPUT) IS NOT NUMERIC THEN
+              DISPLAY "INVALID ENTRY - NUMBERS ONLY. TRY AGAIN."
+              GO TO 200-GETGUESS.
+           MOVE GUESS-INPUT TO GUESS.
+           IF GUESS = 0 OR GUESS < LOWERNUM OR GUESS > UPPERNUM THEN
+              DISPLAY "GUESS MUST BE BETWEEN " LOWERNUM " AND "
+                      UPPERNUM ". TRY AGAIN."
+              GO TO 200-GETGUESS.
        200-END.
        300-PROCESSGUESS.
+           MOVE PLAYER-ID TO AU-PLAYER-ID.
+           MOVE TRIES TO AU-GUESS-NUM.
+           MOVE GUESS TO AU-GUESS-VALUE.
+           MOVE TARGET TO AU-TARGET.
            IF GUESS < TARGET THEN
+             SET AU-VERDICT-LOW TO TRUE
+             PERFORM 305-LOG-GUESS
              DISPLAY "THAT NUMBER IS TOO LOW. TRY AGAIN"
              GO TO 400-PERFOMPROCESS
            ELSE IF GUESS > TARGET THEN
+              SET AU-VERDICT-HIGH TO TRUE
+              PERFORM 305-LOG-GUESS
               DISPLAY "THAT NUMBER IS TOO HIGH. TRY AGAIN"
               GO TO 400-PERFOMPROCESS
            ELSE
+              SET AU-VERDICT-CORRECT TO TRUE
+              PERFORM 305-LOG-GUESS
               DISPLAY "THAT'S IT. YOU GUESSED MY NUMBER.".
               GO TO 500-RESULTS.
        300-END.
+       305-LOG-GUESS.
+           WRITE AUDIT-RECORD.
+       305-END.
        400-PERFOMPROCESS.
+            IF TRIES >= MAX-TRIES THEN
+               PERFORM 450-LOSE
+               GO TO 500-RESULTS.
             ADD 1 TO TRIES.
+            PERFORM 410-SAVE-CHECKPOINT.
             PERFORM 200-GETGUESS.
             PERFORM 300-PROCESSGUESS.
        400-END.
+       410-SAVE-CHECKPOINT.
+           MOVE PLAYER-ID TO CK-PLAYER-ID.
+           MOVE LOWERNUM TO CK-LOWERNUM.
+           MOVE UPPERNUM TO CK-UPPERNUM.
+           MOVE TARGET TO CK-TARGET.
+           MOVE TRIES TO CK-TRIES.
+           MOVE MAX-TRIES TO CK-MAX-TRIES.
+           OPEN OUTPUT RESTART-FILE.
+           WRITE CHECKPOINT-RECORD.
+           CLOSE RESTART-FILE.
+       410-END.
+       450-LOSE.
+           DISPLAY "YOU LOSE, THE NUMBER WAS " TARGET.
+           SET GAME-LOST TO TRUE.
+       450-END.
        500-RESULTS.
-            DISPLAY "IT ONLY TOOK YOU ", TRIES.
-            DISPLAY "TRIES TO GET THE NUMBER.".
+            IF GAME-WON THEN
+               DISPLAY "IT ONLY TOOK YOU ", TRIES
+               DISPLAY "TRIES TO GET THE NUMBER."
+            ELSE
+               DISPLAY "BETTER LUCK NEXT TIME.".
+            PERFORM 070-CLEAR-CHECKPOINT.
+            PERFORM 510-SAVE-GAMESTAT.
+            IF GAME-WON THEN
+               PERFORM 520-UPDATE-LEADERBOARD.
             DISPLAY "DO YOU WANT TO PLAY AGAIN(Y/N)?".
             ACCEPT CHOICE.
             MOVE FUNCTION Upper-case(CHOICE) to CHOICE.
@@ -58,7 +313,46 @@
             ELSE
                GO TO 600-GOODBYE.
        500-END.
+       510-SAVE-GAMESTAT.
+           ACCEPT GS-TS-DATE FROM DATE YYYYMMDD.
+           ACCEPT GS-TS-TIME FROM TIME.
+           MOVE PLAYER-ID TO GS-PLAYER-ID.
+           MOVE LOWERNUM TO GS-LOWERNUM.
+           MOVE UPPERNUM TO GS-UPPERNUM.
+           MOVE TARGET TO GS-TARGET.
+           MOVE TRIES TO GS-TRIES.
+           MOVE RESULT-SWITCH TO GS-RESULT.
+           WRITE GAMESTAT-RECORD
+               INVALID KEY
+                   DISPLAY "WARNING - GAMESTATS RECORD NOT SAVED, "
+                           "STATUS=", GAMESTATS-STATUS.
+       510-END.
+       520-UPDATE-LEADERBOARD.
+           MOVE PLAYER-ID TO LB-PLAYER-ID.
+           MOVE UPPERNUM TO LB-UPPERNUM.
+           MOVE "N" TO LB-NEW-ENTRY-SWITCH.
+           READ LEADERBOARD-FILE
+               INVALID KEY
+                   MOVE "Y" TO LB-NEW-ENTRY-SWITCH.
+           IF LB-NEW-ENTRY THEN
+              MOVE TRIES TO LB-BEST-TRIES
+              ACCEPT LB-BEST-DATE FROM DATE YYYYMMDD
+              WRITE LEADER-RECORD
+           ELSE
+              IF TRIES < LB-BEST-TRIES THEN
+                 MOVE TRIES TO LB-BEST-TRIES
+                 ACCEPT LB-BEST-DATE FROM DATE YYYYMMDD
+                 REWRITE LEADER-RECORD
+                 DISPLAY "NEW PERSONAL BEST FOR " PLAYER-ID
+                         " UNDER UPPER LIMIT " UPPERNUM "!"
+              ELSE
+                 DISPLAY "YOUR BEST UNDER UPPER LIMIT " UPPERNUM
+                         " REMAINS " LB-BEST-TRIES " TRIES.".
+       520-END.
        600-GOODBYE.
            DISPLAY "GOOD BYE.".
+           CLOSE GAMESTATS-FILE.
+           CLOSE LEADERBOARD-FILE.
+           CLOSE GUESS-AUDIT-FILE.
        600-END.
        END PROGRAM GuessingGameCBL.
